@@ -1,22 +1,132 @@
 identification division.
 program-id.  a3.
 author.  Erik Zorn-Wallentin.
-* an example showing how to read a sequential file without
+*> an example showing how to read a sequential file without
 
 
 environment division.
 input-output section.
 file-control.
-    select romanFile assign to "input.txt"
+    select romanFile assign to "ROMANIN"
 		 organization is line sequential.
 
+    select reportFile assign to "REPORT"
+		 organization is line sequential.
+
+    select exceptionFile assign to "ROMANEXC"
+		 organization is line sequential.
+
+    select integerFile assign to "ROMANNUM"
+		 organization is line sequential.
+
+    select checkpointFile assign to "ROMANCKP"
+		 organization is line sequential
+		 file status is checkpointFileStatus.
+
+    select auditFile assign to "ROMANAUD"
+		 organization is line sequential
+		 file status is auditFileStatus.
+
+    select extractFile assign to "ROMANEXT"
+		 organization is line sequential.
+
+    select auditSeqFile assign to "ROMANASQ"
+		 organization is line sequential
+		 file status is auditSeqFileStatus.
+
 data division.
 file section.
 fd romanFile.
 
-*> Read in one by line and get the calculation of each line
+*> Read in one by line and get the calculation of each line.
+*> Widened to 20 bytes so a long repeated-symbol numeral (or
+*> one over 3999) is not truncated on the way in.  Each detail
+*> record now leads with an 8 byte record id, carried through
+*> every report/exception/audit line for traceability
 01 romanInfo.
-   02  romanNumerals       pic x(10).
+   02  romanRecordId       pic x(08).
+   02  romanNumerals       pic x(20).
+
+*> ROMANIN now carries a leading header record and a
+*> trailing trailer record, both in this same slot, so the run
+*> can reconcile how many detail records actually came through
+*> against how many the sender said it sent.  The HDR/TRL tag is
+*> overlaid on the numerals portion so it never collides with a
+*> detail record's free-form id, but a 3 byte content match on
+*> its own is not enough -- a malformed detail record can still
+*> have invalid characters that happen to spell HDR/TRL in that
+*> position.  Every HDR/TRL test below also requires the record
+*> id to be blank, which every real detail record's id (carried
+*> in from the sending system) is not, so a malformed detail
+*> record still falls through to the ordinary validity check
+*> below and gets rejected to ROMANEXC like any other bad record
+*> instead of being silently mistaken for the trailer
+01 romanControlRecord redefines romanInfo.
+   02  filler              pic x(08).
+   02  romanControlType    pic x(03).
+   02  romanControlCount   pic 9(07).
+   02  filler              pic x(10).
+
+fd integerFile.
+
+*> Reverse mode input -- one record id plus a plain integer to
+*> be turned back into its Roman numeral.  The integer is kept
+*> alphanumeric on the file so short lines pad with spaces, not
+*> zeros -- moving that alphanumeric field into the numeric
+*> integerValue in convert-integers relies on COBOL's ordinary
+*> implicit right-justify/zero-fill on an alphanumeric-to-numeric
+*> MOVE, so no explicit justification logic is needed
+01 integerInfo.
+   02  integerRecordId     pic x(08).
+   02  integerValueIn      pic x(4).
+
+fd checkpointFile.
+
+*> One record holding how far the last run of convert-numerals
+*> got, so a restart can skip straight past what was already
+*> processed instead of reading the whole file again
+01 checkpointRecord.
+   02  checkpointCount     pic 9(07).
+   02  checkpointSum       pic 9(09).
+
+fd reportFile.
+
+*> One 80 byte print line per FD, individual layouts are
+*> built in working-storage and moved in before each write
+01 reportRecord            pic x(80).
+
+fd exceptionFile.
+
+*> Bad records are written here instead of being allowed to
+*> silently mis-convert -- one 80 byte line per rejected record
+01 exceptionRecord         pic x(80).
+
+fd auditFile.
+
+*> Durable, append-only history of every conversion this program
+*> has ever done, across every run -- opened extend so prior runs'
+*> entries are never overwritten
+01 auditRecord             pic x(80).
+
+fd auditSeqFile.
+
+*> One small record holding only the last sequence number handed
+*> out to ROMANAUD.  Kept separate from the audit trail itself so
+*> picking up where the sequence left off never requires reading
+*> ROMANAUD's ever-growing history -- just this one record
+01 auditSeqRecord.
+   02  auditSeqLastSeq     pic 9(07).
+
+fd extractFile.
+
+*> Pipe-delimited feed for downstream systems -- record id,
+*> Roman numeral, integer value, status, and a trailing FWD/REV
+*> direction tag, with the spaces trimmed off each field instead
+*> of column-padded.  The direction tag tells the downstream
+*> reader whether the numeral or the integer was this run's
+*> original input -- FWD means the numeral was the input and
+*> the integer is the converted result, REV means the reverse
+01 extractRecord           pic x(80).
 
 *> Each line will have some variables asscoiated with it
 *> romanChar is the current one we are looking at
@@ -32,22 +142,361 @@ working-storage section.
 	01  romanLength        pic 999.
 	77  startLength        pic 999 value 1.
 	77  nextPos            pic 999 value 0.
-	77  currValue          pic 999 value 0.
-	77  nextValue          pic 999 value 0.
-	77  resultInteger      pic 9999 value 0.
-procedure division.
+	77  currValue          pic 9(04) value 0.
+	77  nextValue          pic 9(04) value 0.
+*> Signed so a legal subtractive pair (e.g. the "I" in "IV") can
+*> be subtracted the moment it is seen without an unsigned field
+*> clamping the transient negative to its absolute value -- the
+*> pair's matching larger symbol always follows immediately after
+*> and brings the running total back to (and past) zero
+	77  resultInteger      pic s9(07) value 0.
+	77  resultDisplay      pic 9(07) value 0.
+	77  scanPos            pic 999 value 0.
+
+*> Guards against resultInteger overflowing its own 7 digit
+*> picture on a pathologically long numeral -- checked before
+*> every add/subtract in the conversion loop below.  This has to
+*> track resultInteger's actual capacity (9999999), not some
+*> lower business ceiling: the whole point of widening
+*> resultInteger was so a large repeated-symbol value (e.g. ten
+*> M's) computes correctly instead of being bounced as an error
+	77  sizeCheck        pic 9(08) value 0.
+	77  maxResult         pic 9(07) value 9999999.
+	77  overflowSwitch   pic x value 'N'.
+		88  resultOverflowed value 'Y'.
+
+*> Set when a smaller symbol precedes a larger one it can never
+*> legally be subtracted from (e.g. "IM" -- I only ever precedes
+*> V or X) -- a different defect than a numeral whose accumulated
+*> value is simply too large, so it gets its own switch and its
+*> own exception reason code below.  Legality is decided purely
+*> from the symbol pair itself (currValue/nextValue), never from
+*> how much has already accumulated into resultInteger -- the same
+*> pair is either always legal or always illegal regardless of
+*> what precedes it in the numeral
+	77  subtractErrorSwitch  pic x value 'N'.
+		88  subtractionInvalid    value 'Y'.
+
+	77  validRecordSwitch    pic x value 'Y'.
+		88  recordIsValid      value 'Y'.
+		88  recordIsInvalid    value 'N'.
+
+	77  exceptionSwitch      pic x value 'N'.
+		88  exceptionsFound    value 'Y'.
+
+*> Header/trailer reconciliation for romanFile
+	77  expectedRecordCount  pic 9(07) value 0.
+	77  controlMismatchSwitch    pic x value 'N'.
+		88  controlTotalsMismatch  value 'Y'.
+
+*> Checkpoint/restart for the romanFile read loop -- every
+*> checkpointFrequency records processed, the running totals
+*> are snapshot to ROMANCKP.  On startup, if a checkpoint is
+*> found, that many detail records are skipped before
+*> processing resumes so an abended run does not double-report
+	77  checkpointFileStatus     pic xx value spaces.
+	77  checkpointInterval   pic 9(03) value 0.
+	77  checkpointFrequency  pic 9(03) value 100.
+	77  skipCount            pic 9(07) value 0.
+	77  skipSum              pic 9(09) value 0.
+	77  skipIdx              pic 9(07) value 0.
+
+*> Permanent audit trail -- every conversion, good or rejected,
+*> is appended to ROMANAUD with a sequence number that keeps
+*> climbing across runs and the date the run happened on
+	77  auditFileStatus          pic xx value spaces.
+	77  auditSeqFileStatus       pic xx value spaces.
+	77  auditSequenceNumber             pic 9(07) value 0.
+	77  runDate              pic 9(08) value 0.
+	77  auditFileExists      pic x value 'N'.
+
+*> Pipe-delimited extract for downstream systems -- built fresh
+*> for each record written to reportFile
+	77  extractResult        pic 9(07) value 0.
+	77  extractPointer       pic 999 value 1.
+
+*> Run mode is picked up from the PARM passed on the EXEC
+*> statement -- F (default) converts Roman numerals to integers
+*> off romanFile, R runs the reverse pass off integerFile
+	77  runMode              pic x value 'F'.
+		88  runModeForward     value 'F' ' '.
+		88  runModeReverse     value 'R' 'r'.
+
+*> ROMAN NUMERALS/CONVERTED RESULT always hold the numeral-shaped
+*> and integer-shaped values respectively, but which one was the
+*> original input flips with run mode -- this rides along on the
+*> report, extract, and audit lines so a downstream reader is not
+*> left guessing which column was the input and which was this
+*> program's output
+	77  modeIndicator       pic x(03) value "FWD".
+
+*> Table used only in reverse mode -- integer value paired with
+*> its Roman numeral, highest value first so the greedy
+*> subtraction below always picks the largest symbol that fits
+	01  romanValueTableInit.
+		05  filler  pic x(6) value "1000M ".
+		05  filler  pic x(6) value "0900CM".
+		05  filler  pic x(6) value "0500D ".
+		05  filler  pic x(6) value "0400CD".
+		05  filler  pic x(6) value "0100C ".
+		05  filler  pic x(6) value "0090XC".
+		05  filler  pic x(6) value "0050L ".
+		05  filler  pic x(6) value "0040XL".
+		05  filler  pic x(6) value "0010X ".
+		05  filler  pic x(6) value "0009IX".
+		05  filler  pic x(6) value "0005V ".
+		05  filler  pic x(6) value "0004IV".
+		05  filler  pic x(6) value "0001I ".
+
+	01  romanValueTable redefines romanValueTableInit.
+		05  romanValueEntry occurs 13 times.
+			10  romanTableValue   pic 9(4).
+			10  romanTableSymbol  pic x(2).
+
+	77  romanTableIdx         pic 99 value 1.
+	77  integerValue        pic 9(4) value 0.
+	77  integerOriginal     pic 9(4) value 0.
+	77  romanBuild          pic x(20) value spaces.
+	77  romanPointer        pic 99 value 1.
+
+*> integerValueIn is validated a character at a time rather than
+*> with a plain IS NUMERIC test, because a legitimately short
+*> value (e.g. "5") is stored space-padded on the right, not
+*> zero-padded -- IS NUMERIC on its own would reject that trailing
+*> whitespace along with genuine garbage.  A digit is only valid
+*> up to the first trailing space; anything after that space, or
+*> any non-digit anywhere, fails the record.  A Roman numeral has
+*> no symbol for zero, so an all-blank or all-zero value fails too
+	77  integerFormatSwitch      pic x value 'Y'.
+		88  integerFormatValid     value 'Y'.
+		88  integerFormatInvalid   value 'N'.
+	77  integerTrailingSpaceSeen  pic x value 'N'.
+	77  integerScanPos            pic 9 value 0.
+
+*> Control report layouts.  reportRecord above is the physical
+*> 80 byte line written to reportFile -- these are the working
+*> copies we format before each write.
+	01  reportHeadingLine.
+		05  filler          pic x(80) value
+			"ROMAN NUMERAL CONVERSION CONTROL REPORT".
+
+*> Column labels are laid out to land directly above their
+*> matching reportDetailLine field, not just packed in reading
+*> order -- so RESULT sits over reportResult and STATUS sits over
+*> reportStatus instead of drifting out of alignment with them
+	01  reportColumnLine.
+		05  filler          pic x(08) value "REC ID".
+		05  filler          pic x(02) value spaces.
+		05  filler          pic x(03) value "DIR".
+		05  filler          pic x(02) value spaces.
+		05  filler          pic x(20) value "ROMAN NUMERALS".
+		05  filler          pic x(05) value spaces.
+		05  filler          pic x(07) value "RESULT".
+		05  filler          pic x(05) value spaces.
+		05  filler          pic x(09) value "STATUS".
+		05  filler          pic x(19) value spaces.
+
+	01  reportDetailLine.
+		05  reportRecordId     pic x(08).
+		05  filler          pic x(02) value spaces.
+		05  reportDirection    pic x(03).
+		05  filler          pic x(02) value spaces.
+		05  reportNumerals     pic x(20).
+		05  filler          pic x(05) value spaces.
+		05  reportResult       pic z(06)9.
+		05  filler          pic x(05) value spaces.
+		05  reportStatus       pic x(09).
+		05  filler          pic x(19) value spaces.
+
+	01  exceptionDetailLine.
+		05  exceptionRecordId     pic x(08).
+		05  filler          pic x(02) value spaces.
+		05  exceptionNumerals     pic x(20).
+		05  filler          pic x(02) value spaces.
+		05  exceptionReasonCode   pic x(04).
+		05  filler          pic x(02) value spaces.
+		05  exceptionReasonText   pic x(40).
+		05  filler          pic x(02) value spaces.
+
+	01  reportTrailerLine.
+		05  filler          pic x(19) value "TOTAL RECORDS READ:".
+		05  reportTotalRecords pic z(06)9.
+		05  filler          pic x(07) value spaces.
+		05  filler          pic x(15) value "SUM OF RESULTS:".
+		05  reportTotalResult  pic z(08)9.
+		05  filler          pic x(23) value spaces.
+
+	01  auditDetailLine.
+		05  auditSeq          pic 9(07).
+		05  filler          pic x(02) value spaces.
+		05  auditRunDate      pic 9(08).
+		05  filler          pic x(02) value spaces.
+		05  auditDirection    pic x(03).
+		05  filler          pic x(02) value spaces.
+		05  auditRecordId     pic x(08).
+		05  filler          pic x(02) value spaces.
+		05  auditNumerals     pic x(20).
+		05  filler          pic x(02) value spaces.
+		05  auditResult       pic z(06)9.
+		05  filler          pic x(02) value spaces.
+		05  auditStatus       pic x(09).
+		05  filler          pic x(06) value spaces.
+
+	77  reportRecordCount   pic 9(07) value 0.
+	77  reportResultSum     pic 9(09) value 0.
+
+*> The EXEC statement's PARM is delivered by the operating system
+*> as a halfword binary length followed by that many bytes of
+*> parameter text -- not through ACCEPT.  runProgramParameter is
+*> that linkage item; runProgramParameterValue's first byte is
+*> all A3JOB.jcl's PARM='F'/PARM='R' ever needs to set.
+linkage section.
+01  runProgramParameter.
+	05  runProgramParameterLength  pic s9(4) comp.
+	05  runProgramParameterValue   pic x(80).
+
+procedure division using runProgramParameter.
 
 begin.
+	move 'F' to runMode
+	if runProgramParameterLength > 0
+		move runProgramParameterValue(1:1) to runMode
+	end-if
+	if not runModeReverse
+		move 'F' to runMode
+	end-if
+
+	if runModeReverse
+		move "REV" to modeIndicator
+	else
+		move "FWD" to modeIndicator
+	end-if
+
+	accept runDate from date yyyymmdd
+
+	*> ROMANAUD only has to be checked for existence here, to pick
+	*> between OPEN OUTPUT and OPEN EXTEND below
+	move 0 to auditSequenceNumber
+	open input auditFile
+	if auditFileStatus = "00"
+		move 'Y' to auditFileExists
+	end-if
+	close auditFile
+
+	*> The audit trail's sequence number has to keep climbing
+	*> across runs, but re-reading ROMANAUD's whole, ever-growing
+	*> history at every startup just to find the last sequence
+	*> number does not scale -- the running sequence is tracked
+	*> instead in this one small control record, updated whenever
+	*> write-audit-record adds an entry
+	open input auditSeqFile
+	if auditSeqFileStatus = "00"
+		read auditSeqFile
+			at end continue
+			not at end move auditSeqLastSeq to auditSequenceNumber
+		end-read
+	end-if
+	close auditSeqFile
+
+	open output reportFile
+	open output exceptionFile
+	open output extractFile
+
+	*> OPEN EXTEND requires the file to already exist -- the very
+	*> first run on a system has to create it with OPEN OUTPUT
+	*> instead, or the job would abend before writing anything
+	if auditFileExists = 'Y'
+		open extend auditFile
+	else
+		open output auditFile
+	end-if
+
+	move reportHeadingLine to reportRecord
+	write reportRecord
+	move reportColumnLine to reportRecord
+	write reportRecord
+
+	display ""
+	display "********** ROMAN CALCULATOR **********"
+
+	if runModeReverse
+		perform convert-integers
+	else
+		perform convert-numerals
+	end-if
+
+	move reportRecordCount to reportTotalRecords
+	move reportResultSum to reportTotalResult
+	move reportTrailerLine to reportRecord
+	write reportRecord
+
+	close reportFile
+	close exceptionFile
+	close extractFile
+	close auditFile
+
+	if controlTotalsMismatch
+		move 8 to return-code
+	else
+		if exceptionsFound
+			move 4 to return-code
+		else
+			move 0 to return-code
+		end-if
+	end-if
+
+	stop run.
+
+*> Forward mode -- reads Roman numerals off romanFile and
+*> converts each one to its integer value.  The first record
+*> is expected to be a header giving the record count and the
+*> run stops reading detail records as soon as it hits the
+*> trailer, then reconciles the two counts
+convert-numerals.
+	move 0 to skipCount
+	move 0 to skipSum
+	open input checkpointFile
+	if checkpointFileStatus = "00"
+		read checkpointFile
+			at end continue
+			not at end
+				move checkpointCount to skipCount
+				move checkpointSum to skipSum
+				display "Resuming from checkpoint -- skipping "
+					skipCount " records already processed"
+		end-read
+	end-if
+	close checkpointFile
+
+	move skipCount to reportRecordCount
+	move skipSum to reportResultSum
+
 	open input romanFile
 	read romanFile
 		at end move high-values to romanInfo
 	end-read
 
-	display ""
-	display "********** ROMAN CALCULATOR **********"
+	if romanRecordId = spaces and romanControlType = "HDR"
+		move romanControlCount to expectedRecordCount
+		read romanFile
+			at end move high-values to romanInfo
+		end-read
+	end-if
+
+	*> Fast-forward past whatever a previous run already
+	*> reported -- these records are not reprocessed or
+	*> re-written to the report/audit/extract output
+	perform varying skipIdx from 1 by 1
+			until skipIdx > skipCount
+			   or romanInfo = high-values
+			   or (romanRecordId = spaces and romanControlType = "TRL")
+		read romanFile
+			at end move high-values to romanInfo
+		end-read
+	end-perform
 
-	*> Read in from file line by line
 	perform until romanInfo = high-values
+			or (romanRecordId = spaces and romanControlType = "TRL")
 		if romanNumerals > spaces then
 			perform varying    romanLength from length of romanNumerals by -1
 				until romanNumerals (romanLength: 1) > space
@@ -55,15 +504,63 @@ begin.
 		else
 			move zero to romanLength
 		end-if
-		
+
 		add 1 to romanLength
+
+		*> Scan every character before we trust it -- anything that
+		*> is not one of M/D/C/L/X/V/I (either case) gets the whole
+		*> record rejected instead of quietly mis-converted
+		move 'Y' to validRecordSwitch
+		move 'N' to overflowSwitch
+		move 'N' to subtractErrorSwitch
+		perform varying scanPos from 1 by 1 until scanPos = romanLength
+			move romanNumerals(scanPos:1) to romanChar(1:1)
+			if romanChar not = 'm' and romanChar not = 'M'
+			   and romanChar not = 'd' and romanChar not = 'D'
+			   and romanChar not = 'c' and romanChar not = 'C'
+			   and romanChar not = 'l' and romanChar not = 'L'
+			   and romanChar not = 'x' and romanChar not = 'X'
+			   and romanChar not = 'v' and romanChar not = 'V'
+			   and romanChar not = 'i' and romanChar not = 'I'
+				move 'N' to validRecordSwitch
+			end-if
+		end-perform
+
+		if recordIsInvalid
+			move spaces to exceptionDetailLine
+			move romanRecordId to exceptionRecordId
+			move romanNumerals to exceptionNumerals
+			move "E001" to exceptionReasonCode
+			move "INVALID CHARACTER IN ROMAN NUMERAL" to exceptionReasonText
+			move exceptionDetailLine to exceptionRecord
+			write exceptionRecord
+			move 'Y' to exceptionSwitch
+
+			display "Rejected -- invalid Roman numeral: ", romanRecordId,
+				" ", romanNumerals
+
+			move spaces to reportDetailLine
+			move romanRecordId to reportRecordId
+			move modeIndicator to reportDirection
+			move romanNumerals to reportNumerals
+			move zero to reportResult
+			move "REJECTED" to reportStatus
+			move reportDetailLine to reportRecord
+			write reportRecord
+
+			move zero to extractResult
+			perform write-extract-record
+			perform write-audit-record
+
+			add 1 to reportRecordCount
+		else
 		perform until startLength = romanLength
 			move romanNumerals(startLength:1) to romanChar(1:1)
 			move startLength to nextPos
 			add 1 to nextPos
 
 			*> Here we check the next character to see if we subtract or add!!
-		
+
 			if nextPos < romanLength
 				move romanNumerals(nextPos:1) to nextRomanChar(1:1)
 				if nextRomanChar = 'm' or nextRomanChar = 'M' then
@@ -87,8 +584,8 @@ begin.
 										if nextRomanChar = 'i' or nextRomanChar = 'I' then
 											move 1 to nextValue
 										end-if
-									end-if			
-								end-if		
+									end-if
+								end-if
 							end-if
 						end-if
 					end-if
@@ -98,79 +595,364 @@ begin.
 			*>display romanChar
 			*> Now we iterate through the string and compare it to the next character to determine add or sub
 			if romanChar = 'm' or romanChar = 'M' then
-				move 1000 to resultInteger
 				move 1000 to currValue
+				compute sizeCheck = resultInteger + 1000
+				if sizeCheck > maxResult
+					move 'Y' to overflowSwitch
+				else
+					add 1000 to resultInteger
+				end-if
 			else
 				if romanChar = 'd' or romanChar = 'D' then
 					move 500 to currValue
+					*> D never legally precedes anything -- the only
+					*> larger symbol is M, and "DM" is not a real
+					*> subtractive pair
 					if currValue < nextValue
-						subtract 500 from resultInteger
+						move 'Y' to subtractErrorSwitch
 					else
-						add 500 to resultInteger
+						compute sizeCheck = resultInteger + 500
+						if sizeCheck > maxResult
+							move 'Y' to overflowSwitch
+						else
+							add 500 to resultInteger
+						end-if
 					end-if
 				else
 					if romanChar = 'c' or romanChar = 'C' then
 						move 100 to currValue
+						*> C's only larger table values are D and M,
+						*> and both are legal for C to precede, so no
+						*> further pair check is needed here
 						if currValue < nextValue
 							subtract 100 from resultInteger
 						else
-							add 100 to resultInteger
+							compute sizeCheck = resultInteger + 100
+							if sizeCheck > maxResult
+								move 'Y' to overflowSwitch
+							else
+								add 100 to resultInteger
+							end-if
 						end-if
 					else
 						if romanChar = 'l' or romanChar = 'L' then
 							move 50 to currValue
+							*> L never legally precedes anything larger
 							if currValue < nextValue
-								subtract 50 from resultInteger
+								move 'Y' to subtractErrorSwitch
 							else
-								add 50 to resultInteger
+								compute sizeCheck = resultInteger + 50
+								if sizeCheck > maxResult
+									move 'Y' to overflowSwitch
+								else
+									add 50 to resultInteger
+								end-if
 							end-if
 						else
 							if romanChar = 'x' or romanChar = 'X' then
 								move 10 to currValue
+								*> X may only legally precede L or C --
+								*> a larger next value of D or M (e.g.
+								*> "XD", "XM") is never legal
 								if currValue < nextValue
-									subtract 10 from resultInteger
+									if nextValue = 50 or nextValue = 100
+										subtract 10 from resultInteger
+									else
+										move 'Y' to subtractErrorSwitch
+									end-if
 								else
-									add 10 to resultInteger
+									compute sizeCheck = resultInteger + 10
+									if sizeCheck > maxResult
+										move 'Y' to overflowSwitch
+									else
+										add 10 to resultInteger
+									end-if
 								end-if
 							else
 								if romanChar = 'v' or romanChar = 'V' then
 									move 5 to currValue
+									*> V never legally precedes anything
+									*> larger
 									if currValue < nextValue
-										subtract 5 from resultInteger
+										move 'Y' to subtractErrorSwitch
 									else
-										add 5 to resultInteger
+										compute sizeCheck = resultInteger + 5
+										if sizeCheck > maxResult
+											move 'Y' to overflowSwitch
+										else
+											add 5 to resultInteger
+										end-if
 									end-if
 
 								else
 									if romanChar = 'i' or romanChar = 'I' then
 										move 1 to currValue
+										*> I may only legally precede V
+										*> or X -- a larger next value of
+										*> L, C, D, or M (e.g. "IL", "IM")
+										*> is never legal
 										if currValue < nextValue
-											subtract 1 from resultInteger
+											if nextValue = 5 or nextValue = 10
+												subtract 1 from resultInteger
+											else
+												move 'Y' to subtractErrorSwitch
+											end-if
 										else
-											add 1 to resultInteger
+											compute sizeCheck = resultInteger + 1
+											if sizeCheck > maxResult
+												move 'Y' to overflowSwitch
+											else
+												add 1 to resultInteger
+											end-if
 										end-if
-						
+
 									end-if
-								end-if			
-							end-if		
+								end-if
+							end-if
 						end-if
 					end-if
 				end-if
 			end-if
-		
+
 			add 1 to startLength
-		end-perform 
+		end-perform
 		move 1 to startLength
-      
+
 		*> Got all our calculations, print out string and result and reset everything
-		display "Your Roman Numerals: ", romanNumerals
-		display "The converted result is: ", resultInteger
+		move resultInteger to resultDisplay
+		display "Your Roman Numerals: ", romanRecordId, " ", romanNumerals
+		display "The converted result is: ", resultDisplay
 		display ""
+
+		if resultOverflowed or subtractionInvalid
+			move spaces to exceptionDetailLine
+			move romanRecordId to exceptionRecordId
+			move romanNumerals to exceptionNumerals
+			if resultOverflowed
+				move "E002" to exceptionReasonCode
+				move "RESULT VALUE EXCEEDS SUPPORTED RANGE" to exceptionReasonText
+			else
+				move "E003" to exceptionReasonCode
+				move "INVALID SUBTRACTIVE NUMERAL ORDERING"
+					to exceptionReasonText
+			end-if
+			move exceptionDetailLine to exceptionRecord
+			write exceptionRecord
+			move 'Y' to exceptionSwitch
+
+			move spaces to reportDetailLine
+			move romanRecordId to reportRecordId
+			move modeIndicator to reportDirection
+			move romanNumerals to reportNumerals
+			*> A partially-accumulated (or overflowed) resultInteger
+			*> is meaningless on a rejected record -- zeroed the same
+			*> way the E001 invalid-character path already does
+			move zero to reportResult
+			move "REJECTED" to reportStatus
+			move reportDetailLine to reportRecord
+			write reportRecord
+
+			move zero to extractResult
+		else
+			move spaces to reportDetailLine
+			move romanRecordId to reportRecordId
+			move modeIndicator to reportDirection
+			move romanNumerals to reportNumerals
+			move resultInteger to reportResult
+			move "OK" to reportStatus
+			move reportDetailLine to reportRecord
+			write reportRecord
+
+			add resultInteger to reportResultSum
+			move resultInteger to extractResult
+		end-if
+
+		perform write-extract-record
+		perform write-audit-record
+
+		add 1 to reportRecordCount
+
 		move 0 to resultInteger
+		end-if
+
+		*> Snapshot progress every checkpointFrequency records so
+		*> a restart after an abend does not reprocess or re-report
+		*> records already written to the output files
+		add 1 to checkpointInterval
+		if checkpointInterval >= checkpointFrequency
+			move 0 to checkpointInterval
+			move reportRecordCount to checkpointCount
+			move reportResultSum to checkpointSum
+			open output checkpointFile
+			write checkpointRecord
+			close checkpointFile
+		end-if
 
 		read romanFile
 			at end move high-values to romanInfo
 		end-read
    end-perform
-   close romanFile
-   stop run.
+
+   if reportRecordCount not = expectedRecordCount
+	   move 'Y' to controlMismatchSwitch
+	   display "*** CONTROL TOTAL MISMATCH -- EXPECTED "
+		   expectedRecordCount " GOT " reportRecordCount " ***"
+   end-if
+
+   *> Clear the checkpoint on a clean finish so the next run
+   *> starts from the beginning instead of skipping ahead
+   open output checkpointFile
+   close checkpointFile
+
+   close romanFile.
+
+*> Reverse mode -- reads plain integers off integerFile and
+*> converts each one back to its Roman numeral, using the
+*> value/symbol table above and simple greedy subtraction
+convert-integers.
+	open input integerFile
+	read integerFile
+		at end move high-values to integerInfo
+	end-read
+
+	perform until integerInfo = high-values
+		*> Reject the same way forward mode rejects a bad numeral,
+		*> scanning a character at a time rather than a plain IS
+		*> NUMERIC test -- see the comment on integerFormatSwitch
+		*> above for why
+		move 'Y' to integerFormatSwitch
+		move 'N' to integerTrailingSpaceSeen
+		perform varying integerScanPos from 1 by 1
+				until integerScanPos > length of integerValueIn
+			if integerValueIn(integerScanPos:1) = space
+				move 'Y' to integerTrailingSpaceSeen
+			else
+				if integerTrailingSpaceSeen = 'Y'
+				   or integerValueIn(integerScanPos:1) is not numeric
+					move 'N' to integerFormatSwitch
+				end-if
+			end-if
+		end-perform
+
+		if integerFormatValid
+			move integerValueIn to integerValue
+			if integerValue = zero
+				move 'N' to integerFormatSwitch
+			end-if
+		end-if
+
+		if integerFormatInvalid
+			move spaces to exceptionDetailLine
+			move integerRecordId to exceptionRecordId
+			move integerValueIn to exceptionNumerals
+			move "E004" to exceptionReasonCode
+			move "INVALID OR ZERO INTEGER VALUE" to exceptionReasonText
+			move exceptionDetailLine to exceptionRecord
+			write exceptionRecord
+			move 'Y' to exceptionSwitch
+
+			display "Rejected -- invalid integer value: ",
+				integerRecordId, " ", integerValueIn
+
+			move spaces to reportDetailLine
+			move integerRecordId to reportRecordId
+			move modeIndicator to reportDirection
+			move integerValueIn to reportNumerals
+			move zero to reportResult
+			move "REJECTED" to reportStatus
+			move reportDetailLine to reportRecord
+			write reportRecord
+
+			move zero to extractResult
+			perform write-extract-record
+			perform write-audit-record
+
+			add 1 to reportRecordCount
+		else
+			move integerValue to integerOriginal
+			move spaces to romanBuild
+			move 1 to romanPointer
+			move 1 to romanTableIdx
+
+			perform until integerValue = 0
+				if integerValue >= romanTableValue(romanTableIdx)
+					subtract romanTableValue(romanTableIdx) from integerValue
+					string romanTableSymbol(romanTableIdx) delimited by space
+						into romanBuild with pointer romanPointer
+					end-string
+				else
+					add 1 to romanTableIdx
+				end-if
+			end-perform
+
+			display "Integer value: ", integerRecordId, " ", integerOriginal
+			display "The converted Roman numeral is: ", romanBuild
+			display ""
+
+			move spaces to reportDetailLine
+			move integerRecordId to reportRecordId
+			move modeIndicator to reportDirection
+			move romanBuild to reportNumerals
+			move integerOriginal to reportResult
+			move "OK" to reportStatus
+			move reportDetailLine to reportRecord
+			write reportRecord
+
+			move integerOriginal to extractResult
+			perform write-extract-record
+			perform write-audit-record
+
+			add 1 to reportRecordCount
+			add integerOriginal to reportResultSum
+		end-if
+
+		read integerFile
+			at end move high-values to integerInfo
+		end-read
+	end-perform
+
+	close integerFile.
+
+*> Appends one entry to the durable audit trail for whatever
+*> conversion was just reported -- reuses the report detail
+*> fields, which are always populated by this point.  Also
+*> rewrites the small ROMANASQ control record so the next run
+*> picks up the sequence number here instead of rescanning
+*> ROMANAUD
+write-audit-record.
+	add 1 to auditSequenceNumber
+	move spaces to auditDetailLine
+	move auditSequenceNumber to auditSeq
+	move runDate to auditRunDate
+	move reportDirection to auditDirection
+	move reportRecordId to auditRecordId
+	move reportNumerals to auditNumerals
+	move reportResult to auditResult
+	move reportStatus to auditStatus
+	move auditDetailLine to auditRecord
+	write auditRecord
+
+	move auditSequenceNumber to auditSeqLastSeq
+	open output auditSeqFile
+	write auditSeqRecord
+	close auditSeqFile.
+
+*> Builds one pipe-delimited line for extractFile out of the
+*> same report detail fields, trimming the padding each field
+*> carries in the printed report so downstream systems get
+*> plain delimited values instead of fixed columns
+write-extract-record.
+	move spaces to extractRecord
+	move 1 to extractPointer
+	string reportRecordId delimited by space
+			"|" delimited by size
+			reportNumerals delimited by space
+			"|" delimited by size
+			extractResult delimited by size
+			"|" delimited by size
+			reportStatus delimited by space
+			"|" delimited by size
+			reportDirection delimited by space
+		into extractRecord with pointer extractPointer
+	end-string
+	write extractRecord.
