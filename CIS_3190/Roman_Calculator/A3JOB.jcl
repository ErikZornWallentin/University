@@ -0,0 +1,65 @@
+//A3JOB    JOB (ACCT01),'ROMAN CALCULATOR',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*********************************************************
+//* RUNS THE ROMAN NUMERAL CALCULATOR (PROGRAM A3).
+//*
+//* PARM='F' (OR OMITTED) CONVERTS ROMAN NUMERALS OFF ROMANIN
+//* TO INTEGERS.  PARM='R' RUNS THE REVERSE PASS, CONVERTING
+//* PLAIN INTEGERS OFF ROMANNUM BACK TO ROMAN NUMERALS.
+//*
+//* RETURN CODES, FOR THE SCHEDULER TO ACT ON:
+//*   RC=0   CLEAN RUN -- NO EXCEPTIONS, COUNTS RECONCILED
+//*   RC=4   ONE OR MORE RECORDS REJECTED TO ROMANEXC
+//*   RC=8   HEADER/TRAILER RECORD COUNTS DID NOT RECONCILE
+//*********************************************************
+//*
+//STEP1    EXEC PGM=A3,PARM='F'
+//STEPLIB  DD  DSN=PROD.ROMANCLC.LOADLIB,DISP=SHR
+//*
+//* FORWARD MODE INPUT -- ROMAN NUMERALS, HEADER/TRAILER
+//* RECORD COUNTS PREFIXED WITH HDR/TRL
+//ROMANIN  DD  DSN=PROD.ROMANCLC.INPUT,DISP=SHR
+//*
+//* REVERSE MODE INPUT -- ONLY READ WHEN PARM='R'
+//ROMANNUM DD  DSN=PROD.ROMANCLC.INTEGERS,DISP=SHR
+//*
+//* PRINTED CONTROL REPORT
+//REPORT   DD  SYSOUT=*
+//*
+//* REJECTED-RECORD EXCEPTION LOG
+//ROMANEXC DD  SYSOUT=*
+//*
+//* RESTART CHECKPOINT -- CARRIES FORWARD ACROSS RUNS SO AN
+//* ABENDED JOB CAN BE RESUBMITTED WITHOUT REPROCESSING
+//* RECORDS ALREADY REPORTED
+//ROMANCKP DD  DSN=PROD.ROMANCLC.CHECKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=16)
+//*
+//* PERMANENT AUDIT TRAIL -- APPENDED TO, NEVER OVERWRITTEN
+//ROMANAUD DD  DSN=PROD.ROMANCLC.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//*
+//* LAST-SEQUENCE CONTROL RECORD FOR THE AUDIT TRAIL ABOVE --
+//* ONE SMALL RECORD, SO ITS SEQUENCE NUMBER CAN BE PICKED UP ON
+//* THE NEXT RUN WITHOUT RE-READING ALL OF ROMANAUD
+//ROMANASQ DD  DSN=PROD.ROMANCLC.AUDITSEQ,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=7)
+//*
+//* PIPE-DELIMITED EXTRACT FOR DOWNSTREAM SYSTEMS -- A3 ALWAYS
+//* OPENS THIS OUTPUT (NEVER EXTEND), SAME AS ROMANCKP/ROMANASQ,
+//* SO THE DD MUST TOLERATE THE DATASET ALREADY BEING CATALOGED
+//* FROM A PRIOR RUN INSTEAD OF DEMANDING IT BE BRAND NEW
+//ROMANEXT DD  DSN=PROD.ROMANCLC.EXTRACT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//
